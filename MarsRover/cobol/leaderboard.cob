@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEADERBOARD.
+       AUTHOR. MARS.
+
+      *> ============================================================
+      *> Leaderboard — COBOL
+      *>
+      *> Reads the Mars Rover high-score ledger (MRHISCORE.DAT) back
+      *> and prints a ranked leaderboard so one week's runs can be
+      *> compared against the next.
+      *> ============================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HS-FILE ASSIGN TO "MRHISCORE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HS-FILE.
+           COPY "hiscorec.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-HS-STATUS      PIC XX   VALUE "00".
+       01 WS-MAX-ENTRIES    PIC 9(4) VALUE 500.
+       01 WS-ENTRY-COUNT    PIC 9(4) VALUE 0.
+
+       01 WS-ENTRIES.
+          05 WS-ENTRY         OCCURS 500 TIMES.
+             10 WS-E-TIMESTAMP PIC X(14).
+             10 WS-E-SCORE     PIC 9(5).
+             10 WS-E-TUNNEL-W  PIC 99.
+
+       01 WS-TEMP-ENTRY.
+          05 WS-T-TIMESTAMP   PIC X(14).
+          05 WS-T-SCORE       PIC 9(5).
+          05 WS-T-TUNNEL-W    PIC 99.
+
+       01 WS-I               PIC 9(4) VALUE 0.
+       01 WS-J               PIC 9(4) VALUE 0.
+       01 WS-RANK             PIC 9(4) VALUE 0.
+       01 WS-TRUNCATED        PIC X    VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM LOAD-ENTRIES
+           PERFORM SORT-ENTRIES
+           PERFORM PRINT-LEADERBOARD
+           STOP RUN.
+
+      *> ============================================================
+      *> Read every ledger record into WS-ENTRIES
+      *> ============================================================
+       LOAD-ENTRIES.
+           MOVE 0 TO WS-ENTRY-COUNT
+           OPEN INPUT HS-FILE
+           IF WS-HS-STATUS = "00"
+               PERFORM UNTIL WS-HS-STATUS NOT = "00"
+                   READ HS-FILE
+                       AT END
+                           MOVE "10" TO WS-HS-STATUS
+                       NOT AT END
+                           IF WS-ENTRY-COUNT < WS-MAX-ENTRIES
+                               ADD 1 TO WS-ENTRY-COUNT
+                               MOVE HS-TIMESTAMP
+                                   TO WS-E-TIMESTAMP(WS-ENTRY-COUNT)
+                               MOVE HS-SCORE
+                                   TO WS-E-SCORE(WS-ENTRY-COUNT)
+                               MOVE HS-TUNNEL-W
+                                   TO WS-E-TUNNEL-W(WS-ENTRY-COUNT)
+                           ELSE
+                               IF WS-TRUNCATED = "N"
+                                   DISPLAY "LEDGER HAS MORE THAN "
+                                       WS-MAX-ENTRIES
+                                       " ENTRIES, EXTRA RECORDS SKIPPED"
+                                   MOVE "Y" TO WS-TRUNCATED
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HS-FILE
+           END-IF.
+
+      *> ============================================================
+      *> Simple descending bubble sort on score — the ledger is small
+      *> enough that a straightforward sort is plenty.
+      *> ============================================================
+       SORT-ENTRIES.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I >= WS-ENTRY-COUNT
+               PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-ENTRY-COUNT - WS-I
+                   IF WS-E-SCORE(WS-J) < WS-E-SCORE(WS-J + 1)
+                       MOVE WS-ENTRY(WS-J)     TO WS-TEMP-ENTRY
+                       MOVE WS-ENTRY(WS-J + 1) TO WS-ENTRY(WS-J)
+                       MOVE WS-TEMP-ENTRY       TO WS-ENTRY(WS-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      *> ============================================================
+      *> Print the ranked leaderboard
+      *> ============================================================
+       PRINT-LEADERBOARD.
+           DISPLAY " "
+           DISPLAY "===== MARS ROVER LEADERBOARD ====="
+           DISPLAY "RANK  TIMESTAMP       SCORE  TUNNEL-W"
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-ENTRY-COUNT
+               MOVE WS-I TO WS-RANK
+               DISPLAY WS-RANK "   " WS-E-TIMESTAMP(WS-I) "  "
+                   WS-E-SCORE(WS-I) "     " WS-E-TUNNEL-W(WS-I)
+           END-PERFORM
+           DISPLAY "===================================".
