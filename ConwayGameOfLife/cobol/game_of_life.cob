@@ -8,11 +8,137 @@
       *> Grid:  60 x 30 (toroidal — edges wrap)
       *> Alive = '#'   Dead = ' '
       *> Press Ctrl+C to quit.
+      *>
+      *> Modification history:
+      *>   - Added checkpoint file so a long run can be restarted
+      *>     from where it left off instead of reseeding from scratch.
+      *>   - Added a population history report so generation/alive
+      *>     counts survive past the live terminal display.
+      *>   - SEED-GRID now loads a starting pattern file when one is
+      *>     present, falling back to random seeding otherwise.
+      *>   - GAME-LOOP now stops itself on extinction, stability, a
+      *>     period-2 oscillation, or a generation limit, instead of
+      *>     running until the operator interrupts it.
+      *>   - Added an unattended batch mode, driven by a small control
+      *>     file, that skips the screen display entirely and relies
+      *>     on the history and checkpoint files for its output.
+      *>   - The control file's run count now drives a back-to-back
+      *>     multi-run mode that prints a reconciliation report of
+      *>     generations survived and extinction rate across all
+      *>     runs. Checkpoint/resume remains a single-run feature.
+      *>   - Checkpointing and checkpoint resume are now restricted
+      *>     to single-run games, and the checkpoint file is cleared
+      *>     once a run halts on its own so the next single run
+      *>     reseeds instead of resuming a dead or settled board.
+      *>   - The history report now logs the halting generation
+      *>     itself (previously the last line lagged one generation
+      *>     behind the reported halt) and carries a run number so a
+      *>     multi-run batch's curves don't interleave unreadably.
+      *>   - The reconciliation report's per-run and summary lines
+      *>     are now also appended to a report file, not just shown
+      *>     on the screen, and its averages print with a decimal
+      *>     point instead of as one run of digits.
       *> ============================================================
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO "LIFEHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+           SELECT PATTERN-FILE ASSIGN TO "LIFEPATT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PATT-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "LIFECTRL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTRL-STATUS.
+           SELECT RECON-FILE ASSIGN TO "LIFERECN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05 CKPT-GENERATION  PIC 9(5).
+           05 CKPT-GRID.
+              10 CKPT-GRID-ROW OCCURS 30 TIMES.
+                 15 CKPT-CELL  PIC 9 OCCURS 60 TIMES.
+
+      *> History line layout: run number, generation, alive count —
+      *> the run number lets several runs' curves share one file
+      *> (LIFECTRL.DAT's run count) without interleaving unreadably.
+       FD  HISTORY-FILE.
+       01  HIST-RECORD         PIC X(40).
+
+      *> Pattern file layout: one live-cell coordinate per record,
+      *> a 2-digit row, a space, and a 2-digit column.
+       FD  PATTERN-FILE.
+       01  PATT-RECORD.
+           05 PATT-ROW-IN      PIC 99.
+           05 FILLER           PIC X.
+           05 PATT-COL-IN      PIC 99.
+
+      *> Control file layout: one line, "batch-flag,run-count",
+      *> e.g. "Y,0010" for an unattended ten-run reconciliation job.
+       FD  CONTROL-FILE.
+       01  CTRL-RECORD         PIC X(80).
+
+      *> Per-run and summary lines for a multi-run reconciliation
+      *> batch, so the report survives an unattended run instead of
+      *> only ever reaching the terminal.
+       FD  RECON-FILE.
+       01  RECON-RECORD        PIC X(100).
+
        WORKING-STORAGE SECTION.
 
+      *> Checkpoint/restart control
+       01 WS-CKPT-STATUS    PIC XX  VALUE "00".
+       01 WS-CKPT-INTERVAL  PIC 9(4) VALUE 100.
+       01 WS-RESUMED-FLAG   PIC 9   VALUE 0.
+
+      *> Population history report control
+       01 WS-HIST-STATUS    PIC XX  VALUE "00".
+
+      *> Starting pattern file control
+       01 WS-PATT-STATUS    PIC XX  VALUE "00".
+       01 WS-PATTERN-LOADED PIC 9   VALUE 0.
+
+      *> Automatic halt detection
+       01 WS-HALT           PIC 9    VALUE 0.
+       01 WS-HALT-REASON    PIC X(30) VALUE SPACES.
+       01 WS-GEN-LIMIT      PIC 9(6) VALUE 100000.
+
+      *> Unattended batch-mode control
+       01 WS-CTRL-STATUS    PIC XX   VALUE "00".
+       01 WS-CTRL-LINE      PIC X(80) VALUE SPACES.
+       01 WS-BATCH-FLAG     PIC X    VALUE "N".
+       01 WS-BATCH-MODE     PIC 9    VALUE 0.
+       01 WS-RUN-COUNT      PIC 9(4) VALUE 1.
+
+      *> Multi-run reconciliation totals
+       01 WS-RUN-NUM            PIC 9(4) VALUE 0.
+       01 WS-TOTAL-GENERATIONS  PIC 9(9) VALUE 0.
+       01 WS-TOTAL-ALIVE        PIC 9(9) VALUE 0.
+       01 WS-EXTINCT-COUNT      PIC 9(4) VALUE 0.
+       01 WS-AVG-GENERATIONS    PIC 9(7)V99 VALUE 0.
+       01 WS-AVG-ALIVE          PIC 9(7)V99 VALUE 0.
+       01 WS-EXTINCT-RATE       PIC 9(3)V99 VALUE 0.
+
+      *> Edited (decimal-point-printing) copies of the averages above,
+      *> used only for DISPLAY/report output — V is a non-printing
+      *> implied decimal point and would otherwise run the digits
+      *> of a fractional average together into one misleading number.
+       01 WS-AVG-GENERATIONS-ED PIC ZZZZZZ9.99.
+       01 WS-AVG-ALIVE-ED       PIC ZZZZZZ9.99.
+       01 WS-EXTINCT-RATE-ED    PIC ZZZ9.99.
+
+      *> Multi-run reconciliation report file control
+       01 WS-RECON-STATUS   PIC XX   VALUE "00".
+
       *> Grid dimensions
        01 WS-ROWS          PIC 99  VALUE 30.
        01 WS-COLS          PIC 99  VALUE 60.
@@ -26,6 +152,17 @@
           05 WS-NEXT-ROW   OCCURS 30 TIMES.
              10 WS-NCELL   PIC 9   OCCURS 60 TIMES.
 
+      *> Previous two generations, kept for halt detection (a match
+      *> against one generation back means a still life, a match
+      *> against two generations back means a period-2 oscillator)
+       01 WS-GRID-MINUS1.
+          05 WS-M1-ROW     OCCURS 30 TIMES.
+             10 WS-M1-CELL PIC 9   OCCURS 60 TIMES.
+
+       01 WS-GRID-MINUS2.
+          05 WS-M2-ROW     OCCURS 30 TIMES.
+             10 WS-M2-CELL PIC 9   OCCURS 60 TIMES.
+
       *> Loop counters and working variables
        01 WS-R             PIC 99  VALUE 0.
        01 WS-C             PIC 99  VALUE 0.
@@ -56,11 +193,245 @@
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
+           PERFORM LOAD-CONTROL-PARMS
            PERFORM INIT-BORDERS
-           PERFORM SEED-GRID
-           PERFORM GAME-LOOP UNTIL 1 = 0
+           PERFORM OPEN-HISTORY-FILE
+           IF WS-RUN-COUNT > 1
+               PERFORM OPEN-RECON-FILE
+           END-IF
+           PERFORM VARYING WS-RUN-NUM FROM 1 BY 1
+               UNTIL WS-RUN-NUM > WS-RUN-COUNT
+               PERFORM RUN-ONE-GAME
+           END-PERFORM
+           IF WS-RUN-COUNT > 1
+               PERFORM PRINT-RECONCILIATION
+               PERFORM CLOSE-RECON-FILE
+           END-IF
+           PERFORM CLOSE-HISTORY-FILE
            STOP RUN.
 
+      *> ============================================================
+      *> Play a single game from seed to halt, and fold its outcome
+      *> into the running reconciliation totals. Checkpoint/resume
+      *> only makes sense for a single long-running game, so it is
+      *> skipped entirely when several runs are being chained.
+      *> ============================================================
+       RUN-ONE-GAME.
+           MOVE 0 TO WS-HALT
+           MOVE SPACES TO WS-HALT-REASON
+           MOVE 0 TO WS-GENERATION
+           IF WS-RUN-COUNT = 1
+               PERFORM LOAD-CHECKPOINT
+               IF WS-RESUMED-FLAG = 0
+                   PERFORM SEED-GRID
+               END-IF
+           ELSE
+      *>          Multiple chained runs must be independent trials, so
+      *>          a configured pattern file is only honored for single
+      *>          runs; a batch always reseeds each run at random.
+               PERFORM RANDOM-SEED-GRID
+           END-IF
+           MOVE WS-GRID TO WS-GRID-MINUS1
+           MOVE WS-GRID TO WS-GRID-MINUS2
+           PERFORM GAME-LOOP UNTIL WS-HALT = 1
+           IF WS-RUN-COUNT = 1
+               PERFORM CLEAR-CHECKPOINT
+           END-IF
+           ADD WS-GENERATION TO WS-TOTAL-GENERATIONS
+           ADD WS-ALIVE TO WS-TOTAL-ALIVE
+           IF WS-HALT-REASON = "EXTINCT"
+               ADD 1 TO WS-EXTINCT-COUNT
+           END-IF
+           IF WS-RUN-COUNT > 1
+               PERFORM WRITE-RECON-LINE
+           END-IF.
+
+      *> ============================================================
+      *> Open the multi-run reconciliation report. Extended, like the
+      *> other report files, so repeated batches accumulate.
+      *> ============================================================
+       OPEN-RECON-FILE.
+           OPEN EXTEND RECON-FILE
+           IF WS-RECON-STATUS NOT = "00"
+               OPEN OUTPUT RECON-FILE
+           END-IF.
+
+       CLOSE-RECON-FILE.
+           CLOSE RECON-FILE.
+
+      *> ============================================================
+      *> Append one run's outcome to the reconciliation report file
+      *> as soon as that run halts, so an unattended multi-run batch
+      *> doesn't depend on anyone watching the screen to capture it.
+      *> ============================================================
+       WRITE-RECON-LINE.
+           MOVE SPACES TO RECON-RECORD
+           STRING
+               "RUN "             DELIMITED SIZE
+               WS-RUN-NUM         DELIMITED SIZE
+               " HALTED: "        DELIMITED SIZE
+               WS-HALT-REASON     DELIMITED SIZE
+               " AT GENERATION "  DELIMITED SIZE
+               WS-GENERATION      DELIMITED SIZE
+               " ALIVE "          DELIMITED SIZE
+               WS-ALIVE           DELIMITED SIZE
+               INTO RECON-RECORD
+           END-STRING
+           WRITE RECON-RECORD.
+
+      *> ============================================================
+      *> Print a control-total-style reconciliation report once all
+      *> runs in a multi-run batch have finished, and append the same
+      *> totals to the reconciliation report file so an unattended
+      *> batch's headline numbers survive past the terminal.
+      *> ============================================================
+       PRINT-RECONCILIATION.
+           COMPUTE WS-AVG-GENERATIONS =
+               WS-TOTAL-GENERATIONS / WS-RUN-COUNT
+           COMPUTE WS-AVG-ALIVE =
+               WS-TOTAL-ALIVE / WS-RUN-COUNT
+           COMPUTE WS-EXTINCT-RATE =
+               (WS-EXTINCT-COUNT / WS-RUN-COUNT) * 100
+           MOVE WS-AVG-GENERATIONS TO WS-AVG-GENERATIONS-ED
+           MOVE WS-AVG-ALIVE       TO WS-AVG-ALIVE-ED
+           MOVE WS-EXTINCT-RATE    TO WS-EXTINCT-RATE-ED
+           DISPLAY " "
+           DISPLAY "===== GAME OF LIFE RECONCILIATION REPORT ====="
+           DISPLAY "RUNS COMPLETED . . . . . . . : " WS-RUN-COUNT
+           DISPLAY "TOTAL GENERATIONS SURVIVED . : "
+               WS-TOTAL-GENERATIONS
+           DISPLAY "TOTAL FINAL POPULATION . . . : " WS-TOTAL-ALIVE
+           DISPLAY "AVERAGE GENERATIONS SURVIVED : "
+               WS-AVG-GENERATIONS-ED
+           DISPLAY "AVERAGE FINAL POPULATION . . : " WS-AVG-ALIVE-ED
+           DISPLAY "EXTINCTIONS. . . . . . . . . : " WS-EXTINCT-COUNT
+           DISPLAY "EXTINCTION RATE (PERCENT). . : " WS-EXTINCT-RATE-ED
+           DISPLAY "================================================"
+
+           MOVE SPACES TO RECON-RECORD
+           STRING
+               "RECONCILIATION: RUNS="   DELIMITED SIZE
+               WS-RUN-COUNT              DELIMITED SIZE
+               " TOTAL-GEN="             DELIMITED SIZE
+               WS-TOTAL-GENERATIONS      DELIMITED SIZE
+               " TOTAL-ALIVE="           DELIMITED SIZE
+               WS-TOTAL-ALIVE            DELIMITED SIZE
+               INTO RECON-RECORD
+           END-STRING
+           WRITE RECON-RECORD
+
+           MOVE SPACES TO RECON-RECORD
+           STRING
+               "RECONCILIATION: AVG-GEN="   DELIMITED SIZE
+               WS-AVG-GENERATIONS-ED        DELIMITED SIZE
+               " AVG-ALIVE="                DELIMITED SIZE
+               WS-AVG-ALIVE-ED              DELIMITED SIZE
+               " EXTINCTIONS="              DELIMITED SIZE
+               WS-EXTINCT-COUNT             DELIMITED SIZE
+               " EXTINCT-RATE-PCT="         DELIMITED SIZE
+               WS-EXTINCT-RATE-ED           DELIMITED SIZE
+               INTO RECON-RECORD
+           END-STRING
+           WRITE RECON-RECORD.
+
+      *> ============================================================
+      *> Read the unattended batch-mode control file, if one is
+      *> present. A run with no control file behaves exactly as
+      *> before: interactive, single pass.
+      *> ============================================================
+       LOAD-CONTROL-PARMS.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTRL-STATUS = "00"
+               READ CONTROL-FILE INTO WS-CTRL-LINE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING WS-CTRL-LINE DELIMITED BY ","
+                           INTO WS-BATCH-FLAG WS-RUN-COUNT
+                       END-UNSTRING
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF
+           IF WS-BATCH-FLAG = "Y" OR WS-BATCH-FLAG = "y"
+               MOVE 1 TO WS-BATCH-MODE
+           END-IF
+           IF WS-RUN-COUNT = 0
+               MOVE 1 TO WS-RUN-COUNT
+           END-IF.
+
+      *> ============================================================
+      *> Open the population history report. Extend it if a prior
+      *> run already left one behind (e.g. a resumed checkpoint run)
+      *> so the chart of population over time stays continuous.
+      *> ============================================================
+       OPEN-HISTORY-FILE.
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HIST-STATUS NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+
+       CLOSE-HISTORY-FILE.
+           CLOSE HISTORY-FILE.
+
+      *> ============================================================
+      *> Append this generation's population count to the history
+      *> report so it can be charted after the run finishes.
+      *> ============================================================
+       WRITE-HISTORY-LINE.
+           MOVE SPACES TO HIST-RECORD
+           STRING
+               WS-RUN-NUM    DELIMITED SIZE
+               ","           DELIMITED SIZE
+               WS-GENERATION DELIMITED SIZE
+               ","           DELIMITED SIZE
+               WS-ALIVE      DELIMITED SIZE
+               INTO HIST-RECORD
+           END-STRING
+           WRITE HIST-RECORD.
+
+      *> ============================================================
+      *> Resume from a checkpoint file if one is present, so a
+      *> machine restart only costs the generations since the last
+      *> checkpoint instead of the whole run.
+      *> ============================================================
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-RESUMED-FLAG
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-GENERATION TO WS-GENERATION
+                       MOVE CKPT-GRID       TO WS-GRID
+                       MOVE 1 TO WS-RESUMED-FLAG
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *> ============================================================
+      *> Snapshot WS-GRID and WS-GENERATION to the checkpoint file.
+      *> ============================================================
+       SAVE-CHECKPOINT.
+           MOVE WS-GENERATION TO CKPT-GENERATION
+           MOVE WS-GRID       TO CKPT-GRID
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *> ============================================================
+      *> Truncate the checkpoint file once a run finishes on its own
+      *> (extinction, stability, oscillation, or the generation
+      *> limit), so the *next* single run reseeds or loads a pattern
+      *> file instead of silently resuming a dead or settled board
+      *> left behind by this one. Only an unfinished run — killed
+      *> before CHECK-HALT ever set WS-HALT — should leave a
+      *> checkpoint behind to resume from.
+      *> ============================================================
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
       *> ============================================================
       *> Build border strings
       *> ============================================================
@@ -87,9 +458,59 @@
            MOVE WS-BORDER-TOP TO WS-BORDER-BOT.
 
       *> ============================================================
-      *> Seed grid with random alive/dead cells
+      *> Seed the grid. Prefer a starting pattern file when one is
+      *> supplied (so a specific board can be reproduced); fall back
+      *> to the random 30%-alive soup when none is found.
       *> ============================================================
        SEED-GRID.
+           PERFORM LOAD-PATTERN-FILE
+           IF WS-PATTERN-LOADED = 0
+               PERFORM RANDOM-SEED-GRID
+           END-IF.
+
+      *> ============================================================
+      *> Read live-cell coordinates from the pattern file, if any,
+      *> into an otherwise-empty grid.
+      *> ============================================================
+       LOAD-PATTERN-FILE.
+           MOVE 0 TO WS-PATTERN-LOADED
+           OPEN INPUT PATTERN-FILE
+           IF WS-PATT-STATUS = "00"
+               PERFORM ZERO-GRID
+               PERFORM UNTIL WS-PATT-STATUS NOT = "00"
+                   READ PATTERN-FILE
+                       AT END
+                           MOVE "10" TO WS-PATT-STATUS
+                       NOT AT END
+                           IF PATT-ROW-IN >= 1 AND
+                              PATT-ROW-IN <= WS-ROWS AND
+                              PATT-COL-IN >= 1 AND
+                              PATT-COL-IN <= WS-COLS
+                               MOVE 1 TO WS-CELL(PATT-ROW-IN,
+                                   PATT-COL-IN)
+                               MOVE 1 TO WS-PATTERN-LOADED
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PATTERN-FILE
+           END-IF.
+
+      *> ============================================================
+      *> Clear every cell before laying down a pattern file's cells.
+      *> ============================================================
+       ZERO-GRID.
+           PERFORM VARYING WS-R FROM 1 BY 1
+               UNTIL WS-R > WS-ROWS
+               PERFORM VARYING WS-C FROM 1 BY 1
+                   UNTIL WS-C > WS-COLS
+                   MOVE 0 TO WS-CELL(WS-R, WS-C)
+               END-PERFORM
+           END-PERFORM.
+
+      *> ============================================================
+      *> Seed grid with random alive/dead cells
+      *> ============================================================
+       RANDOM-SEED-GRID.
            ACCEPT WS-SEED FROM TIME
            MOVE FUNCTION RANDOM(WS-SEED) TO WS-RAND
            PERFORM VARYING WS-R FROM 1 BY 1
@@ -111,18 +532,54 @@
        GAME-LOOP.
            PERFORM DISPLAY-GRID
            PERFORM COMPUTE-NEXT-GEN
+           MOVE WS-GRID-MINUS1 TO WS-GRID-MINUS2
+           MOVE WS-GRID        TO WS-GRID-MINUS1
            PERFORM COPY-NEXT-TO-CURRENT
-           ADD 1 TO WS-GENERATION.
+           ADD 1 TO WS-GENERATION
+           IF WS-RUN-COUNT = 1
+               AND FUNCTION MOD(WS-GENERATION, WS-CKPT-INTERVAL) = 0
+               PERFORM SAVE-CHECKPOINT
+           END-IF
+           PERFORM CHECK-HALT.
 
       *> ============================================================
-      *> Display the grid to the terminal
+      *> Stop the run on its own once the board has died out,
+      *> settled into a still life, settled into a period-2
+      *> oscillation (e.g. a blinker), or hit the generation limit —
+      *> so nobody has to watch the screen to notice.
       *> ============================================================
-       DISPLAY-GRID.
-      *>   Clear screen (ANSI escape)
-           DISPLAY X"1B" "[2J" X"1B" "[H"
-               WITH NO ADVANCING
+       CHECK-HALT.
+           PERFORM COUNT-ALIVE
+           EVALUATE TRUE
+               WHEN WS-ALIVE = 0
+                   MOVE 1 TO WS-HALT
+                   MOVE "EXTINCT" TO WS-HALT-REASON
+               WHEN WS-GENERATION > 2 AND WS-GRID = WS-GRID-MINUS1
+                   MOVE 1 TO WS-HALT
+                   MOVE "STABLE (NO CHANGE)" TO WS-HALT-REASON
+               WHEN WS-GENERATION > 2 AND WS-GRID = WS-GRID-MINUS2
+                   MOVE 1 TO WS-HALT
+                   MOVE "OSCILLATING AT PERIOD 2" TO WS-HALT-REASON
+               WHEN WS-GENERATION >= WS-GEN-LIMIT
+                   MOVE 1 TO WS-HALT
+                   MOVE "GENERATION LIMIT REACHED" TO WS-HALT-REASON
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           IF WS-HALT = 1
+      *>       DISPLAY-GRID only logs the history line for the
+      *>       generation it rendered *before* this step; log the
+      *>       halting generation itself here so the report's last
+      *>       line always matches the generation just reported.
+               PERFORM WRITE-HISTORY-LINE
+               DISPLAY "HALTED: " WS-HALT-REASON
+                   " AT GENERATION " WS-GENERATION
+           END-IF.
 
-      *>   Count alive cells
+      *> ============================================================
+      *> Count the currently-alive cells into WS-ALIVE
+      *> ============================================================
+       COUNT-ALIVE.
            MOVE 0 TO WS-ALIVE
            PERFORM VARYING WS-R FROM 1 BY 1
                UNTIL WS-R > WS-ROWS
@@ -132,7 +589,27 @@
                        ADD 1 TO WS-ALIVE
                    END-IF
                END-PERFORM
-           END-PERFORM
+           END-PERFORM.
+
+      *> ============================================================
+      *> Record the generation's population, then render the grid to
+      *> the terminal unless an unattended batch run asked to skip
+      *> screen I/O entirely.
+      *> ============================================================
+       DISPLAY-GRID.
+           PERFORM COUNT-ALIVE
+           PERFORM WRITE-HISTORY-LINE
+           IF WS-BATCH-MODE = 0
+               PERFORM RENDER-SCREEN
+           END-IF.
+
+      *> ============================================================
+      *> Draw the grid, borders, and status line to the terminal
+      *> ============================================================
+       RENDER-SCREEN.
+      *>   Clear screen (ANSI escape)
+           DISPLAY X"1B" "[2J" X"1B" "[H"
+               WITH NO ADVANCING
 
       *>   Status line
            STRING
