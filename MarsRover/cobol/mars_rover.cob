@@ -7,11 +7,99 @@
       *>
       *> Tunnel-running game. Rover at the bottom, tunnel scrolls.
       *> A/D to steer, Q to quit.
+      *>
+      *> Modification history:
+      *>   - Completed runs are now appended to a dated high-score
+      *>     ledger; see the companion LEADERBOARD program for a
+      *>     ranked report read back from that ledger.
+      *>   - Tunnel width and drift are now run parameters (COMMAND-
+      *>     LINE parm, falling back to a parameter file) instead of
+      *>     being fixed in the source, so easy/medium/hard courses
+      *>     don't require a recompile.
+      *>   - Every frame's rover position, tunnel bounds, and
+      *>     collision flag are now appended to a telemetry file so a
+      *>     run can be replayed or audited after the fact.
+      *>   - Added an unattended batch mode that drives steering from
+      *>     a scripted input file instead of the keyboard and skips
+      *>     the screen display, for runs with nobody at the terminal.
+      *>   - The rover now gets three lives: a crash costs a life and
+      *>     recentres the rover instead of ending the run outright.
+      *>     Position/score/lives moved into a shared copybook so a
+      *>     future replay program can reuse the same layout.
       *> ============================================================
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HS-FILE ASSIGN TO "MRHISCORE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HS-STATUS.
+           SELECT PARAM-FILE ASSIGN TO "MRPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT TELEMETRY-FILE ASSIGN TO "MRTELEM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TELEM-STATUS.
+           SELECT STEER-FILE ASSIGN TO "MRSTEER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STEER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HS-FILE.
+           COPY "hiscorec.cpy".
+
+      *> Parameter file layout: tunnel width, init drift span, loop
+      *> drift span — two digits each, fixed columns, no delimiters —
+      *> plus a trailing batch-mode flag (Y/N).
+       FD  PARAM-FILE.
+       01  PARM-RECORD.
+           05 PARM-TUNNEL-W    PIC 99.
+           05 PARM-INIT-SPAN   PIC 99.
+           05 PARM-LOOP-SPAN   PIC 99.
+           05 PARM-BATCH-FLAG  PIC X.
+
+      *> Scripted steering input for unattended batch runs: one
+      *> keystroke per frame (A, D, Q, or space for "hold course").
+       FD  STEER-FILE.
+       01  STEER-RECORD        PIC X(1).
+
+      *> One line per frame: frame number, rover column, tunnel left
+      *> and right bounds at the rover's row, and a collision flag.
+       FD  TELEMETRY-FILE.
+       01  TELEM-RECORD.
+           05 TELEM-FRAME      PIC 9(5).
+           05 TELEM-SEP1       PIC X.
+           05 TELEM-ROVER-X    PIC 99.
+           05 TELEM-SEP2       PIC X.
+           05 TELEM-LEFT       PIC 99.
+           05 TELEM-SEP3       PIC X.
+           05 TELEM-RIGHT      PIC 99.
+           05 TELEM-SEP4       PIC X.
+           05 TELEM-COLLISION  PIC 9.
+
        WORKING-STORAGE SECTION.
 
+      *> Telemetry log control
+       01 WS-TELEM-STATUS   PIC XX   VALUE "00".
+
+      *> High-score ledger control
+       01 WS-HS-STATUS      PIC XX   VALUE "00".
+       01 WS-HS-DATE        PIC 9(8) VALUE 0.
+       01 WS-HS-TIME        PIC 9(8) VALUE 0.
+
+      *> Run-parameter control
+       01 WS-PARM-STATUS    PIC XX    VALUE "00".
+       01 WS-PARM-STRING    PIC X(80) VALUE SPACES.
+       01 WS-PARM-TUNNEL-W  PIC 99    VALUE 0.
+       01 WS-PARM-INIT-SPAN PIC 99    VALUE 0.
+       01 WS-PARM-LOOP-SPAN PIC 99    VALUE 0.
+       01 WS-PARM-BATCH-FLAG PIC X    VALUE SPACE.
+       01 WS-DRIFT-INIT-SPAN PIC 9(2) VALUE 3.
+       01 WS-DRIFT-LOOP-SPAN PIC 9(2) VALUE 5.
+       01 WS-DRIFT-INIT-OFS  PIC S9(2) VALUE 1.
+       01 WS-DRIFT-LOOP-OFS  PIC S9(2) VALUE 2.
+
        01 WS-WIDTH          PIC 99  VALUE 60.
        01 WS-HEIGHT         PIC 99  VALUE 25.
        01 WS-TUNNEL-W       PIC 99  VALUE 14.
@@ -21,9 +109,7 @@
           05 WS-TLEFT       PIC 99  OCCURS 25 TIMES.
 
       *> Game state
-       01 WS-ROVER-X        PIC 99  VALUE 30.
-       01 WS-ROVER-ROW      PIC 99  VALUE 23.
-       01 WS-SCORE          PIC 9(5) VALUE 0.
+       COPY "playerst.cpy".
        01 WS-ALIVE          PIC 9   VALUE 1.
 
       *> Working variables
@@ -37,6 +123,14 @@
        01 WS-SEED           PIC 9(8) VALUE 0.
        01 WS-I              PIC 9(4) VALUE 0.
        01 WS-KEY            PIC X   VALUE SPACE.
+       01 WS-COLLISION       PIC 9  VALUE 0.
+
+      *> Unattended batch-mode control
+       01 WS-STEER-STATUS   PIC XX  VALUE "00".
+       01 WS-BATCH-MODE     PIC 9   VALUE 0.
+       01 WS-GAME-STARTED   PIC 9   VALUE 1.
+       01 WS-TELEM-OPENED   PIC 9   VALUE 0.
+       01 WS-STEER-OPENED   PIC 9   VALUE 0.
 
       *> Display
        01 WS-LINE           PIC X(62) VALUE SPACES.
@@ -45,15 +139,90 @@
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            PERFORM INIT-GAME
+           OPEN OUTPUT TELEMETRY-FILE
+           IF WS-TELEM-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN TELEMETRY FILE, STATUS="
+                   WS-TELEM-STATUS
+               MOVE 0 TO WS-ALIVE
+               MOVE 0 TO WS-GAME-STARTED
+           ELSE
+               MOVE 1 TO WS-TELEM-OPENED
+           END-IF
+           IF WS-BATCH-MODE = 1 AND WS-ALIVE = 1
+               OPEN INPUT STEER-FILE
+               IF WS-STEER-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN STEERING SCRIPT, STATUS="
+                       WS-STEER-STATUS
+                   MOVE 0 TO WS-ALIVE
+                   MOVE 0 TO WS-GAME-STARTED
+               ELSE
+                   MOVE 1 TO WS-STEER-OPENED
+               END-IF
+           END-IF
            PERFORM GAME-LOOP UNTIL WS-ALIVE = 0
-           DISPLAY X"1B" "[2J" X"1B" "[H" WITH NO ADVANCING
-           DISPLAY " "
-           DISPLAY "  GAME OVER!  Final Score: " WS-SCORE
-           DISPLAY " "
+           IF WS-TELEM-OPENED = 1
+               CLOSE TELEMETRY-FILE
+           END-IF
+           IF WS-STEER-OPENED = 1
+               CLOSE STEER-FILE
+           END-IF
+           IF WS-GAME-STARTED = 1
+               PERFORM SAVE-HIGH-SCORE
+               IF WS-BATCH-MODE = 0
+                   DISPLAY X"1B" "[2J" X"1B" "[H" WITH NO ADVANCING
+                   DISPLAY " "
+                   DISPLAY "  GAME OVER!  Final Score: " WS-SCORE
+                   DISPLAY " "
+               ELSE
+                   DISPLAY "MARS ROVER BATCH RUN COMPLETE  SCORE="
+                       WS-SCORE "  LIVES=" WS-LIVES
+               END-IF
+           END-IF
            STOP RUN.
 
+      *> ============================================================
+      *> Append this run's score to the dated high-score ledger so
+      *> week-over-week driver-reaction-time comparisons don't rely
+      *> on whoever was watching the screen at the time.
+      *> ============================================================
+       SAVE-HIGH-SCORE.
+           ACCEPT WS-HS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-HS-TIME FROM TIME
+           OPEN EXTEND HS-FILE
+           IF WS-HS-STATUS NOT = "00"
+               OPEN OUTPUT HS-FILE
+           END-IF
+           STRING
+               WS-HS-DATE        DELIMITED SIZE
+               WS-HS-TIME(1:6)   DELIMITED SIZE
+               INTO HS-TIMESTAMP
+           END-STRING
+           MOVE ","          TO HS-SEP1
+           MOVE WS-SCORE     TO HS-SCORE
+           MOVE ","          TO HS-SEP2
+           MOVE WS-TUNNEL-W  TO HS-TUNNEL-W
+           WRITE HS-RECORD
+           CLOSE HS-FILE.
+
+      *> ============================================================
+      *> Append this frame's rover position, tunnel bounds, and
+      *> collision flag to the telemetry log for later replay/audit.
+      *> ============================================================
+       WRITE-TELEMETRY.
+           MOVE WS-SCORE     TO TELEM-FRAME
+           MOVE ","          TO TELEM-SEP1
+           MOVE WS-ROVER-X   TO TELEM-ROVER-X
+           MOVE ","          TO TELEM-SEP2
+           MOVE WS-LEFT      TO TELEM-LEFT
+           MOVE ","          TO TELEM-SEP3
+           MOVE WS-RIGHT     TO TELEM-RIGHT
+           MOVE ","          TO TELEM-SEP4
+           MOVE WS-COLLISION TO TELEM-COLLISION
+           WRITE TELEM-RECORD.
+
       *> ============================================================
        INIT-GAME.
+           PERFORM LOAD-PARAMETERS
            ACCEPT WS-SEED FROM TIME
            MOVE FUNCTION RANDOM(WS-SEED) TO WS-RAND
 
@@ -76,7 +245,8 @@
                MOVE WS-LEFT TO WS-TLEFT(WS-R)
                MOVE FUNCTION RANDOM TO WS-RAND
                COMPUTE WS-DRIFT =
-                   FUNCTION INTEGER(WS-RAND * 3) - 1
+                   FUNCTION INTEGER(WS-RAND * WS-DRIFT-INIT-SPAN)
+                       - WS-DRIFT-INIT-OFS
                COMPUTE WS-NEW-LEFT = WS-LEFT + WS-DRIFT
                IF WS-NEW-LEFT < 1
                    MOVE 1 TO WS-LEFT
@@ -92,7 +262,57 @@
            MOVE 30 TO WS-ROVER-X.
 
       *> ============================================================
-       GAME-LOOP.
+      *> Read tunnel width and drift spans from a COMMAND-LINE parm
+      *> (the closest GnuCOBOL equivalent to a JCL PARM) or, failing
+      *> that, from a parameter file. Anything not supplied keeps the
+      *> compiled-in default.
+      *> ============================================================
+       LOAD-PARAMETERS.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           IF WS-PARM-STRING NOT = SPACES
+               UNSTRING WS-PARM-STRING DELIMITED BY ","
+                   INTO WS-PARM-TUNNEL-W WS-PARM-INIT-SPAN
+                        WS-PARM-LOOP-SPAN WS-PARM-BATCH-FLAG
+               END-UNSTRING
+           ELSE
+               OPEN INPUT PARAM-FILE
+               IF WS-PARM-STATUS = "00"
+                   READ PARAM-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE PARM-TUNNEL-W  TO WS-PARM-TUNNEL-W
+                           MOVE PARM-INIT-SPAN TO WS-PARM-INIT-SPAN
+                           MOVE PARM-LOOP-SPAN TO WS-PARM-LOOP-SPAN
+                           MOVE PARM-BATCH-FLAG TO WS-PARM-BATCH-FLAG
+                   END-READ
+                   CLOSE PARAM-FILE
+               END-IF
+           END-IF
+           IF WS-PARM-TUNNEL-W >= 2 AND WS-PARM-TUNNEL-W <= WS-WIDTH - 2
+               MOVE WS-PARM-TUNNEL-W TO WS-TUNNEL-W
+           ELSE
+               IF WS-PARM-TUNNEL-W > 0
+                   DISPLAY "TUNNEL WIDTH PARM OUT OF RANGE, IGNORED: "
+                       WS-PARM-TUNNEL-W
+               END-IF
+           END-IF
+           IF WS-PARM-INIT-SPAN > 0
+               MOVE WS-PARM-INIT-SPAN TO WS-DRIFT-INIT-SPAN
+           END-IF
+           IF WS-PARM-LOOP-SPAN > 0
+               MOVE WS-PARM-LOOP-SPAN TO WS-DRIFT-LOOP-SPAN
+           END-IF
+           IF WS-PARM-BATCH-FLAG = "Y" OR WS-PARM-BATCH-FLAG = "y"
+               MOVE 1 TO WS-BATCH-MODE
+           END-IF
+           COMPUTE WS-DRIFT-INIT-OFS = (WS-DRIFT-INIT-SPAN - 1) / 2
+           COMPUTE WS-DRIFT-LOOP-OFS = (WS-DRIFT-LOOP-SPAN - 1) / 2.
+
+      *> ============================================================
+      *> Read one steering key from the keyboard (interactive runs).
+      *> ============================================================
+       READ-TERMINAL-KEY.
       *>   Read input (ACCEPT with timeout is not standard,
       *>   so we use ACCEPT and the user presses a key each frame)
            ACCEPT WS-KEY FROM ENVIRONMENT "COB_SCREEN_ESC"
@@ -103,7 +323,26 @@
            DISPLAY X"1B" "[6n" WITH NO ADVANCING
            ACCEPT WS-KEY WITH NO-ECHO TIMEOUT 1
                ON EXCEPTION MOVE SPACE TO WS-KEY
-           END-ACCEPT
+           END-ACCEPT.
+
+      *> ============================================================
+      *> Read one steering key from the scripted steering file
+      *> (unattended batch runs). Running out of script ends the run
+      *> the same way an operator pressing Q would.
+      *> ============================================================
+       READ-SCRIPTED-KEY.
+           READ STEER-FILE INTO WS-KEY
+               AT END
+                   MOVE "Q" TO WS-KEY
+           END-READ.
+
+      *> ============================================================
+       GAME-LOOP.
+           IF WS-BATCH-MODE = 1
+               PERFORM READ-SCRIPTED-KEY
+           ELSE
+               PERFORM READ-TERMINAL-KEY
+           END-IF
 
            EVALUATE TRUE
                WHEN WS-KEY = "a" OR WS-KEY = "A"
@@ -127,7 +366,8 @@
       *>   New top row
            MOVE FUNCTION RANDOM TO WS-RAND
            COMPUTE WS-DRIFT =
-               FUNCTION INTEGER(WS-RAND * 5) - 2
+               FUNCTION INTEGER(WS-RAND * WS-DRIFT-LOOP-SPAN)
+                   - WS-DRIFT-LOOP-OFS
            COMPUTE WS-NEW-LEFT =
                WS-TLEFT(2) + WS-DRIFT
            IF WS-NEW-LEFT < 1
@@ -139,19 +379,37 @@
            END-IF
            MOVE WS-NEW-LEFT TO WS-TLEFT(1)
 
-      *>   Collision check
+      *>   Collision check. A crash costs a life and recentres the
+      *>   rover in the tunnel instead of ending the run outright;
+      *>   the run only ends once every life is spent.
+           MOVE 0 TO WS-COLLISION
            MOVE WS-TLEFT(WS-ROVER-ROW) TO WS-LEFT
            COMPUTE WS-RIGHT = WS-LEFT + WS-TUNNEL-W
            IF WS-ROVER-X <= WS-LEFT OR
               WS-ROVER-X >= WS-RIGHT
-               MOVE 0 TO WS-ALIVE
+               MOVE 1 TO WS-COLLISION
+               SUBTRACT 1 FROM WS-LIVES
+               IF WS-LIVES = 0
+                   MOVE 0 TO WS-ALIVE
+               ELSE
+                   COMPUTE WS-ROVER-X = WS-LEFT + (WS-TUNNEL-W / 2)
+               END-IF
            END-IF
 
            ADD 1 TO WS-SCORE
+           PERFORM WRITE-TELEMETRY
 
-      *>   Render
+           IF WS-BATCH-MODE = 0
+               PERFORM RENDER-SCREEN
+           END-IF.
+
+      *> ============================================================
+      *> Draw the tunnel, rover, and status line to the terminal
+      *> ============================================================
+       RENDER-SCREEN.
            DISPLAY X"1B" "[2J" X"1B" "[H" WITH NO ADVANCING
            DISPLAY "  MARS ROVER  |  Score: " WS-SCORE
+               "  |  Lives: " WS-LIVES
 
            DISPLAY WS-BORDER
 
