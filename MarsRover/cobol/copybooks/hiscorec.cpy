@@ -0,0 +1,11 @@
+      *> ============================================================
+      *> HISCOREC — shared high-score ledger record layout
+      *> Used by MARS-ROVER (writer) and LEADERBOARD (reader) so both
+      *> programs agree on the ledger's field widths.
+      *> ============================================================
+       01  HS-RECORD.
+           05 HS-TIMESTAMP     PIC X(14).
+           05 HS-SEP1          PIC X.
+           05 HS-SCORE         PIC 9(5).
+           05 HS-SEP2          PIC X.
+           05 HS-TUNNEL-W      PIC 99.
