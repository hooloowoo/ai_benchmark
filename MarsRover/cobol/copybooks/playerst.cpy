@@ -0,0 +1,12 @@
+      *> ============================================================
+      *> PLAYERST - shared player-state record layout
+      *> Position, score, and remaining lives. Pulled out of
+      *> MARS-ROVER's WORKING-STORAGE so a future companion program
+      *> (e.g. a replay viewer) can lay the same fields over the
+      *> telemetry log without guessing field widths.
+      *> ============================================================
+       01  WS-PLAYER.
+           05 WS-ROVER-X        PIC 99   VALUE 30.
+           05 WS-ROVER-ROW      PIC 99   VALUE 23.
+           05 WS-SCORE          PIC 9(5) VALUE 0.
+           05 WS-LIVES          PIC 9    VALUE 3.
